@@ -0,0 +1,46 @@
+      * MENUDRIVER CALLS HELLONAME, ADDTWONUMS AND ADDTWONUMSBAT
+      * DYNAMICALLY BY THE LITERAL NAME ON EACH CALL STATEMENT, SO
+      * THOSE THREE PROGRAMS MUST BE COMPILED AND LINK-EDITED INTO
+      * LOAD MODULES NAMED TO MATCH THOSE LITERALS - HELLONAME,
+      * ADDTWONUMS, ADDTWONUMSBAT - BEFORE THIS DRIVER IS RUN, THE
+      * SAME AS ANY OTHER DYNAMICALLY CALLED SUBPROGRAM.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENUDRIVER.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-MENU-CHOICE PICTURE IS 9.
+       01 WS-DONE-SWITCH PICTURE IS X VALUE "N".
+           88 MENU-DONE VALUE "Y".
+
+           COPY SIGNCOM.
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+           CALL "HELLONAME".
+           IF SIGNON-OK
+               PERFORM RUN-MENU UNTIL MENU-DONE
+           ELSE
+               DISPLAY "SIGN-ON FAILED - SHIFT CANNOT BEGIN"
+           END-IF.
+       PROGRAM-DONE.
+           STOP RUN.
+
+       RUN-MENU.
+           DISPLAY " ".
+           DISPLAY "1. ENTER TODAY'S TRANSACTIONS INTERACTIVELY".
+           DISPLAY "2. RUN TODAY'S TRANSACTION FILE IN BATCH".
+           DISPLAY "3. END SHIFT".
+           DISPLAY "ENTER YOUR CHOICE".
+           ACCEPT WS-MENU-CHOICE.
+           EVALUATE WS-MENU-CHOICE
+               WHEN 1
+                   CALL "ADDTWONUMS"
+               WHEN 2
+                   CALL "ADDTWONUMSBAT"
+               WHEN 3
+                   SET MENU-DONE TO TRUE
+               WHEN OTHER
+                   DISPLAY "INVALID CHOICE - PLEASE TRY AGAIN"
+           END-EVALUATE.
