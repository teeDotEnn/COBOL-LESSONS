@@ -1,16 +1,72 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HELLONAME.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPERATOR-MASTER-FILE ASSIGN TO "OPERMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS OPER-ID
+               FILE STATUS IS WS-OPERATOR-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  OPERATOR-MASTER-FILE.
+       01  OPERATOR-MASTER-RECORD.
+           05 OPER-ID PICTURE IS X(5).
+           05 OPER-FIRST-NAME PICTURE IS X(15).
+           05 OPER-LAST-NAME PICTURE IS X(20).
+           05 OPER-SHIFT-CODE PICTURE IS X.
+
        WORKING-STORAGE SECTION.
-       01 USER-NAME PICTURE IS X(9).
+       01 USER-NAME.
+           05 USER-FIRST-NAME PICTURE IS X(15).
+           05 USER-LAST-NAME PICTURE IS X(20).
+       01 WS-OPERATOR-FULL-NAME PICTURE IS X(36).
+       01 WS-OPERATOR-ID PICTURE IS X(5).
+       01 WS-OPERATOR-FILE-STATUS PICTURE IS XX.
+       01 WS-OPERATOR-FOUND-SWITCH PICTURE IS X VALUE "N".
+           88 OPERATOR-FOUND VALUE "Y".
+
+           COPY SIGNCOM.
+
        PROCEDURE DIVISION.
-       
+
        PROGRAM-BEGIN.
-           DISPLAY "PLEASE ENTER YOUR NAME".
-           ACCEPT USER-NAME.
-           DISPLAY "HI THERE " USER-NAME.
+           DISPLAY "ENTER YOUR OPERATOR ID".
+           ACCEPT WS-OPERATOR-ID.
+           PERFORM LOOKUP-OPERATOR.
+           IF OPERATOR-FOUND
+               MOVE OPER-FIRST-NAME TO USER-FIRST-NAME
+               MOVE OPER-LAST-NAME TO USER-LAST-NAME
+               MOVE SPACES TO WS-OPERATOR-FULL-NAME
+               STRING FUNCTION TRIM(USER-FIRST-NAME) DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      FUNCTION TRIM(USER-LAST-NAME) DELIMITED BY SIZE
+                      INTO WS-OPERATOR-FULL-NAME
+               END-STRING
+               DISPLAY "HI THERE " FUNCTION TRIM(WS-OPERATOR-FULL-NAME)
+               MOVE WS-OPERATOR-FULL-NAME TO WS-CURRENT-OPERATOR-NAME
+               SET SIGNON-OK TO TRUE
+           ELSE
+               DISPLAY "OPERATOR ID NOT RECOGNIZED - ACCESS DENIED"
+               SET SIGNON-FAILED TO TRUE
+           END-IF.
        PROGRAM-END.
-           STOP-RUN.
+           GOBACK.
 
-        
\ No newline at end of file
+       LOOKUP-OPERATOR.
+           MOVE WS-OPERATOR-ID TO OPER-ID.
+           MOVE "N" TO WS-OPERATOR-FOUND-SWITCH.
+           OPEN INPUT OPERATOR-MASTER-FILE.
+           IF WS-OPERATOR-FILE-STATUS NOT = "00"
+               DISPLAY "OPERATOR MASTER FILE NOT AVAILABLE"
+           ELSE
+               READ OPERATOR-MASTER-FILE
+                   INVALID KEY
+                       MOVE "N" TO WS-OPERATOR-FOUND-SWITCH
+                   NOT INVALID KEY
+                       SET OPERATOR-FOUND TO TRUE
+               END-READ
+               CLOSE OPERATOR-MASTER-FILE
+           END-IF.
