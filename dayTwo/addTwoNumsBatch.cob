@@ -0,0 +1,323 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADDTWONUMSBAT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-FILE-IN ASSIGN TO "TRANSIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+           SELECT RESULT-FILE-OUT ASSIGN TO "RESULTOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULT-FILE-STATUS.
+           SELECT REPORT-FILE-OUT ASSIGN TO "ADDRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "ADDCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT INTERFACE-FILE-OUT ASSIGN TO "ADDIFACE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INTERFACE-FILE-STATUS.
+           SELECT EXCEPTION-LOG-FILE ASSIGN TO "EXCEPLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRAN-FILE-IN.
+       01  TRAN-RECORD-IN.
+           05 TRAN-KEY-IN PICTURE IS 9(6).
+           05 FIRST-NUMBER-IN PICTURE IS 99.
+           05 SECOND-NUMBER-IN PICTURE IS 999.
+
+       FD  RESULT-FILE-OUT.
+       01  RESULT-RECORD-OUT.
+           05 TRAN-KEY-OUT PICTURE IS 9(6).
+           05 FIRST-NUMBER-OUT PICTURE IS 99.
+           05 SECOND-NUMBER-OUT PICTURE IS 9(4).
+           05 THE-RESULT-OUT PICTURE IS 9999.
+
+       FD  REPORT-FILE-OUT.
+       01  REPORT-LINE-OUT PICTURE IS X(80).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-STATUS PICTURE IS X(8).
+               88 CKPT-IN-PROGRESS VALUE "RUNNING ".
+               88 CKPT-COMPLETE VALUE "COMPLETE".
+           05 CKPT-LAST-KEY PICTURE IS 9(6).
+           05 CKPT-GRAND-TOTAL PICTURE IS 9(7).
+           05 CKPT-PAGE-NUMBER PICTURE IS 99.
+
+       FD  INTERFACE-FILE-OUT.
+       01  INTERFACE-RECORD-OUT.
+           05 IFACE-FIRST-NUMBER PICTURE IS 99.
+           05 IFACE-SECOND-NUMBER PICTURE IS 9(4).
+           05 IFACE-RESULT PICTURE IS 9999.
+
+       FD  EXCEPTION-LOG-FILE.
+           COPY EXCFLDS.
+
+       WORKING-STORAGE SECTION.
+           COPY ADDFLDS.
+           COPY SIGNCOM.
+       01 WS-TRAN-FILE-STATUS PICTURE IS XX.
+       01 WS-RESULT-FILE-STATUS PICTURE IS XX.
+       01 WS-REPORT-FILE-STATUS PICTURE IS XX.
+       01 WS-INTERFACE-FILE-STATUS PICTURE IS XX.
+       01 WS-EXCEPTION-FILE-STATUS PICTURE IS XX.
+       01 WS-EOF-SWITCH PICTURE IS X VALUE "N".
+           88 END-OF-FILE VALUE "Y".
+       01 WS-OVERFLOW-TYPE PICTURE IS X(8).
+           88 OVERFLOW-IS-RECORD VALUE "RECORD  ".
+           88 OVERFLOW-IS-GRAND-TOTAL VALUE "GRANDTOT".
+       01 WS-FILE-ERROR-SWITCH PICTURE IS X VALUE "N".
+           88 FILE-OPEN-ERROR VALUE "Y".
+
+       01 WS-CHECKPOINT-CONTROLS.
+           05 WS-CHECKPOINT-STATUS PICTURE IS XX.
+           05 WS-RESTART-SWITCH PICTURE IS X VALUE "N".
+               88 RESTART-MODE-ON VALUE "Y".
+           05 WS-RESTART-KEY PICTURE IS 9(6) VALUE ZERO.
+           05 WS-LAST-KEY-PROCESSED PICTURE IS 9(6) VALUE ZERO.
+           05 WS-CHECKPOINT-INTERVAL PICTURE IS 99 VALUE 5.
+           05 WS-RECORDS-SINCE-CKPT PICTURE IS 99 VALUE ZERO.
+
+       01 WS-REPORT-CONTROLS.
+           05 WS-LINE-COUNT PICTURE IS 99 VALUE ZERO.
+           05 WS-LINES-PER-PAGE PICTURE IS 99 VALUE 20.
+           05 WS-PAGE-NUMBER PICTURE IS 99 VALUE ZERO.
+           05 WS-GRAND-TOTAL PICTURE IS 9(7) VALUE ZERO.
+           05 WS-JOB-NAME PICTURE IS X(36) VALUE "ADDTWONUMSBAT".
+           05 WS-RUN-DATE-TIME PICTURE IS X(21).
+
+       01 WS-REPORT-HEADER-1.
+           05 FILLER PICTURE IS X(10) VALUE SPACES.
+           05 FILLER PICTURE IS X(30)
+               VALUE "ADD TWO NUMBERS BATCH REPORT".
+           05 FILLER PICTURE IS X(10) VALUE "PAGE ".
+           05 HDR-PAGE-NUMBER PICTURE IS Z9.
+       01 WS-REPORT-HEADER-2.
+           05 FILLER PICTURE IS X(9) VALUE "RUN DATE:".
+           05 HDR-RUN-DATE PICTURE IS X(10).
+           05 FILLER PICTURE IS X(6) VALUE SPACES.
+           05 FILLER PICTURE IS X(9) VALUE "JOB NAME:".
+           05 HDR-JOB-NAME PICTURE IS X(36).
+       01 WS-REPORT-HEADER-3.
+           05 FILLER PICTURE IS X(9) VALUE "TRAN KEY".
+           05 FILLER PICTURE IS X(6) VALUE SPACES.
+           05 FILLER PICTURE IS X(5) VALUE "1ST".
+           05 FILLER PICTURE IS X(6) VALUE SPACES.
+           05 FILLER PICTURE IS X(5) VALUE "2ND".
+           05 FILLER PICTURE IS X(6) VALUE SPACES.
+           05 FILLER PICTURE IS X(6) VALUE "TOTAL".
+
+       01 WS-REPORT-DETAIL.
+           05 DTL-TRAN-KEY PICTURE IS ZZZZZ9.
+           05 FILLER PICTURE IS X(9) VALUE SPACES.
+           05 DTL-FIRST-NUMBER PICTURE IS Z9.
+           05 FILLER PICTURE IS X(10) VALUE SPACES.
+           05 DTL-SECOND-NUMBER PICTURE IS ZZZ9.
+           05 FILLER PICTURE IS X(8) VALUE SPACES.
+           05 DTL-RESULT PICTURE IS ZZZ9.
+
+       01 WS-REPORT-TOTAL.
+           05 FILLER PICTURE IS X(20) VALUE "GRAND TOTAL:".
+           05 TOT-GRAND-TOTAL PICTURE IS ZZZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+           PERFORM INITIALIZE-CONTROLS.
+           PERFORM READ-CHECKPOINT.
+           OPEN INPUT TRAN-FILE-IN.
+           IF WS-TRAN-FILE-STATUS NOT = "00"
+               DISPLAY "*** UNABLE TO OPEN TRAN FILE - RUN ABORTED ***"
+               SET FILE-OPEN-ERROR TO TRUE
+           ELSE
+               IF RESTART-MODE-ON
+                   OPEN EXTEND RESULT-FILE-OUT
+                        EXTEND REPORT-FILE-OUT
+                        EXTEND INTERFACE-FILE-OUT
+               ELSE
+                   OPEN OUTPUT RESULT-FILE-OUT
+                        OUTPUT REPORT-FILE-OUT
+                        OUTPUT INTERFACE-FILE-OUT
+               END-IF
+               IF WS-RESULT-FILE-STATUS NOT = "00"
+                       OR WS-REPORT-FILE-STATUS NOT = "00"
+                       OR WS-INTERFACE-FILE-STATUS NOT = "00"
+                   DISPLAY "*** UNABLE TO OPEN OUTPUT FILES ***"
+                   SET FILE-OPEN-ERROR TO TRUE
+                   CLOSE TRAN-FILE-IN
+               END-IF
+           END-IF.
+           IF NOT FILE-OPEN-ERROR
+               MOVE FUNCTION CURRENT-DATE TO WS-RUN-DATE-TIME
+               IF WS-CURRENT-OPERATOR-NAME NOT = SPACES
+                       AND WS-CURRENT-OPERATOR-NAME NOT = LOW-VALUES
+                   MOVE WS-CURRENT-OPERATOR-NAME TO WS-JOB-NAME
+               END-IF
+               PERFORM WRITE-REPORT-HEADER
+               PERFORM READ-TRAN-RECORD
+               PERFORM PROCESS-TRAN-RECORD UNTIL END-OF-FILE
+               PERFORM WRITE-GRAND-TOTAL-LINE
+               PERFORM WRITE-FINAL-CHECKPOINT
+               CLOSE TRAN-FILE-IN RESULT-FILE-OUT REPORT-FILE-OUT
+                     INTERFACE-FILE-OUT
+           END-IF.
+       PROGRAM-DONE.
+           GOBACK.
+
+       INITIALIZE-CONTROLS.
+           MOVE "N" TO WS-EOF-SWITCH.
+           MOVE "N" TO WS-FILE-ERROR-SWITCH.
+           MOVE "N" TO WS-RESTART-SWITCH.
+           MOVE ZERO TO WS-RESTART-KEY.
+           MOVE ZERO TO WS-LAST-KEY-PROCESSED.
+           MOVE ZERO TO WS-RECORDS-SINCE-CKPT.
+           MOVE ZERO TO WS-LINE-COUNT.
+           MOVE ZERO TO WS-PAGE-NUMBER.
+           MOVE ZERO TO WS-GRAND-TOTAL.
+
+       READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+               END-READ
+               IF CKPT-IN-PROGRESS
+                   MOVE CKPT-LAST-KEY TO WS-RESTART-KEY
+                   MOVE CKPT-GRAND-TOTAL TO WS-GRAND-TOTAL
+                   MOVE CKPT-PAGE-NUMBER TO WS-PAGE-NUMBER
+                   SET RESTART-MODE-ON TO TRUE
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       READ-TRAN-RECORD.
+           READ TRAN-FILE-IN
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+           PERFORM SKIP-ALREADY-PROCESSED
+               UNTIL END-OF-FILE
+               OR NOT RESTART-MODE-ON
+               OR TRAN-KEY-IN > WS-RESTART-KEY.
+
+       SKIP-ALREADY-PROCESSED.
+           READ TRAN-FILE-IN
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       PROCESS-TRAN-RECORD.
+           MOVE FIRST-NUMBER-IN TO FIRST-NUMBER.
+           MOVE SECOND-NUMBER-IN TO SECOND-NUMBER.
+           SET SIZE-ERROR-NOT-OCCURRED TO TRUE.
+           COMPUTE THE-RESULT = FIRST-NUMBER + SECOND-NUMBER
+               ON SIZE ERROR
+                   SET SIZE-ERROR-OCCURRED TO TRUE
+           END-COMPUTE.
+           IF SIZE-ERROR-OCCURRED
+               DISPLAY "*** OVERFLOW ON TRAN " TRAN-KEY-IN
+                   " - RECORD SKIPPED ***"
+               SET OVERFLOW-IS-RECORD TO TRUE
+               PERFORM LOG-OVERFLOW
+           ELSE
+               MOVE TRAN-KEY-IN TO TRAN-KEY-OUT
+               MOVE FIRST-NUMBER TO FIRST-NUMBER-OUT
+               MOVE SECOND-NUMBER TO SECOND-NUMBER-OUT
+               MOVE THE-RESULT TO THE-RESULT-OUT
+               WRITE RESULT-RECORD-OUT
+               MOVE FIRST-NUMBER TO IFACE-FIRST-NUMBER
+               MOVE SECOND-NUMBER TO IFACE-SECOND-NUMBER
+               MOVE THE-RESULT TO IFACE-RESULT
+               WRITE INTERFACE-RECORD-OUT
+               ADD THE-RESULT TO WS-GRAND-TOTAL
+                   ON SIZE ERROR
+                       DISPLAY "*** GRAND TOTAL OVERFLOW AT TRAN "
+                           TRAN-KEY-IN " - SEE EXCEPLOG ***"
+                       SET OVERFLOW-IS-GRAND-TOTAL TO TRUE
+                       PERFORM LOG-OVERFLOW
+               END-ADD
+               IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                   PERFORM WRITE-REPORT-HEADER
+               END-IF
+               PERFORM WRITE-DETAIL-LINE
+           END-IF.
+           MOVE TRAN-KEY-IN TO WS-LAST-KEY-PROCESSED.
+           ADD 1 TO WS-RECORDS-SINCE-CKPT.
+           IF WS-RECORDS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+               PERFORM WRITE-CHECKPOINT
+               MOVE ZERO TO WS-RECORDS-SINCE-CKPT
+           END-IF.
+           PERFORM READ-TRAN-RECORD.
+
+       LOG-OVERFLOW.
+           OPEN EXTEND EXCEPTION-LOG-FILE.
+           IF WS-EXCEPTION-FILE-STATUS = "35"
+               OPEN OUTPUT EXCEPTION-LOG-FILE
+           END-IF.
+           MOVE TRAN-KEY-IN TO EXC-TRAN-KEY.
+           MOVE FIRST-NUMBER TO EXC-FIRST-NUMBER.
+           MOVE SECOND-NUMBER TO EXC-SECOND-NUMBER.
+           MOVE WS-OVERFLOW-TYPE TO EXC-OVERFLOW-TYPE.
+           MOVE FUNCTION CURRENT-DATE TO EXC-TIMESTAMP.
+           WRITE EXCEPTION-RECORD.
+           CLOSE EXCEPTION-LOG-FILE.
+
+       WRITE-CHECKPOINT.
+           MOVE "RUNNING " TO CKPT-STATUS.
+           MOVE WS-LAST-KEY-PROCESSED TO CKPT-LAST-KEY.
+           MOVE WS-GRAND-TOTAL TO CKPT-GRAND-TOTAL.
+           MOVE WS-PAGE-NUMBER TO CKPT-PAGE-NUMBER.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+               DISPLAY "*** UNABLE TO WRITE CHECKPOINT ***"
+           ELSE
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       WRITE-FINAL-CHECKPOINT.
+           MOVE "COMPLETE" TO CKPT-STATUS.
+           MOVE WS-LAST-KEY-PROCESSED TO CKPT-LAST-KEY.
+           MOVE WS-GRAND-TOTAL TO CKPT-GRAND-TOTAL.
+           MOVE WS-PAGE-NUMBER TO CKPT-PAGE-NUMBER.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+               DISPLAY "*** UNABLE TO WRITE FINAL CHECKPOINT ***"
+           ELSE
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       WRITE-REPORT-HEADER.
+           ADD 1 TO WS-PAGE-NUMBER.
+           MOVE WS-PAGE-NUMBER TO HDR-PAGE-NUMBER.
+           MOVE WS-RUN-DATE-TIME(1:8) TO HDR-RUN-DATE.
+           MOVE WS-JOB-NAME TO HDR-JOB-NAME.
+           MOVE WS-REPORT-HEADER-1 TO REPORT-LINE-OUT.
+           WRITE REPORT-LINE-OUT.
+           MOVE WS-REPORT-HEADER-2 TO REPORT-LINE-OUT.
+           WRITE REPORT-LINE-OUT.
+           MOVE SPACES TO REPORT-LINE-OUT.
+           WRITE REPORT-LINE-OUT.
+           MOVE WS-REPORT-HEADER-3 TO REPORT-LINE-OUT.
+           WRITE REPORT-LINE-OUT.
+           MOVE ZERO TO WS-LINE-COUNT.
+
+       WRITE-DETAIL-LINE.
+           MOVE TRAN-KEY-IN TO DTL-TRAN-KEY.
+           MOVE FIRST-NUMBER TO DTL-FIRST-NUMBER.
+           MOVE SECOND-NUMBER TO DTL-SECOND-NUMBER.
+           MOVE THE-RESULT TO DTL-RESULT.
+           MOVE WS-REPORT-DETAIL TO REPORT-LINE-OUT.
+           WRITE REPORT-LINE-OUT.
+           ADD 1 TO WS-LINE-COUNT.
+
+       WRITE-GRAND-TOTAL-LINE.
+           MOVE SPACES TO REPORT-LINE-OUT.
+           WRITE REPORT-LINE-OUT.
+           MOVE WS-GRAND-TOTAL TO TOT-GRAND-TOTAL.
+           MOVE WS-REPORT-TOTAL TO REPORT-LINE-OUT.
+           WRITE REPORT-LINE-OUT.
