@@ -1,27 +1,98 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ADDTWONUMS.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-LOG-FILE ASSIGN TO "EXCEPLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EXCEPTION-LOG-FILE.
+           COPY EXCFLDS.
 
        WORKING-STORAGE SECTION.
-       01 FIRST-NUMBER PICTURE IS 99.
-       01 SECOND-NUMBER PICTURE IS 999.
-       01 THE-RESULT PICTURE IS 9999.
-       
+           COPY ADDFLDS.
+       01 WS-EXCEPTION-FILE-STATUS PICTURE IS XX.
+       01 WS-FIRST-NUMBER-RAW PICTURE IS X(10) JUSTIFIED RIGHT.
+       01 WS-FIRST-NUMBER-NUM REDEFINES WS-FIRST-NUMBER-RAW
+           PICTURE IS 9(10).
+       01 WS-SECOND-NUMBER-RAW PICTURE IS X(10) JUSTIFIED RIGHT.
+       01 WS-SECOND-NUMBER-NUM REDEFINES WS-SECOND-NUMBER-RAW
+           PICTURE IS 9(10).
+       01 WS-FIRST-VALID PICTURE IS X VALUE "N".
+           88 FIRST-NUMBER-OK VALUE "Y".
+       01 WS-SECOND-VALID PICTURE IS X VALUE "N".
+           88 SECOND-NUMBER-OK VALUE "Y".
+
        PROCEDURE DIVISION.
-       
-       PROGRAM-BEGIN.
 
-           DISPLAY "ENTER THE FIRST NUMBER".
-           ACCEPT FIRST-NUMBER.
-           DISPLAY "ENTER THE SECOND NUMBER".
-           ACCEPT SECOND-NUMBER.
-           COMPUTE THE-RESULT = FIRST-NUMBER + SECOND-NUMBER.
+       PROGRAM-BEGIN.
+           MOVE "N" TO WS-FIRST-VALID.
+           MOVE "N" TO WS-SECOND-VALID.
+           PERFORM GET-FIRST-NUMBER UNTIL FIRST-NUMBER-OK.
+           PERFORM GET-SECOND-NUMBER UNTIL SECOND-NUMBER-OK.
+           SET SIZE-ERROR-NOT-OCCURRED TO TRUE.
+           COMPUTE THE-RESULT = FIRST-NUMBER + SECOND-NUMBER
+               ON SIZE ERROR
+                   SET SIZE-ERROR-OCCURRED TO TRUE
+                   PERFORM LOG-OVERFLOW
+           END-COMPUTE.
 
-           DISPLAY "THE RESULT IS: ".
-           DISPLAY THE-RESULT.
+           IF SIZE-ERROR-NOT-OCCURRED
+               DISPLAY "THE RESULT IS: "
+               DISPLAY THE-RESULT
+           END-IF.
        PROGRAM-DONE.
-           STOP-RUN.
-        
+           GOBACK.
+
+       LOG-OVERFLOW.
+           DISPLAY "*** OVERFLOW - RESULT TRUNCATED ***".
+           OPEN EXTEND EXCEPTION-LOG-FILE.
+           IF WS-EXCEPTION-FILE-STATUS = "35"
+               OPEN OUTPUT EXCEPTION-LOG-FILE
+           END-IF.
+           MOVE ZERO TO EXC-TRAN-KEY.
+           MOVE FIRST-NUMBER TO EXC-FIRST-NUMBER.
+           MOVE SECOND-NUMBER TO EXC-SECOND-NUMBER.
+           MOVE "RECORD  " TO EXC-OVERFLOW-TYPE.
+           MOVE FUNCTION CURRENT-DATE TO EXC-TIMESTAMP.
+           WRITE EXCEPTION-RECORD.
+           CLOSE EXCEPTION-LOG-FILE.
 
-       
\ No newline at end of file
+       GET-FIRST-NUMBER.
+           DISPLAY "ENTER THE FIRST NUMBER".
+           MOVE SPACES TO WS-FIRST-NUMBER-RAW.
+           ACCEPT WS-FIRST-NUMBER-RAW.
+           IF WS-FIRST-NUMBER-RAW = SPACES
+               DISPLAY "INVALID ENTRY - MUST BE A POSITIVE NUMBER"
+           ELSE
+               INSPECT WS-FIRST-NUMBER-RAW
+                   REPLACING LEADING SPACE BY ZERO
+               IF WS-FIRST-NUMBER-RAW IS NOT NUMERIC
+                       OR WS-FIRST-NUMBER-NUM > 99
+                   DISPLAY "INVALID ENTRY - MUST BE A POSITIVE NUMBER"
+               ELSE
+                   MOVE WS-FIRST-NUMBER-NUM TO FIRST-NUMBER
+                   SET FIRST-NUMBER-OK TO TRUE
+               END-IF
+           END-IF.
+
+       GET-SECOND-NUMBER.
+           DISPLAY "ENTER THE SECOND NUMBER".
+           MOVE SPACES TO WS-SECOND-NUMBER-RAW.
+           ACCEPT WS-SECOND-NUMBER-RAW.
+           IF WS-SECOND-NUMBER-RAW = SPACES
+               DISPLAY "INVALID ENTRY - MUST BE A POSITIVE NUMBER"
+           ELSE
+               INSPECT WS-SECOND-NUMBER-RAW
+                   REPLACING LEADING SPACE BY ZERO
+               IF WS-SECOND-NUMBER-RAW IS NOT NUMERIC
+                       OR WS-SECOND-NUMBER-NUM > 9999
+                   DISPLAY "INVALID ENTRY - MUST BE A POSITIVE NUMBER"
+               ELSE
+                   MOVE WS-SECOND-NUMBER-NUM TO SECOND-NUMBER
+                   SET SECOND-NUMBER-OK TO TRUE
+               END-IF
+           END-IF.
