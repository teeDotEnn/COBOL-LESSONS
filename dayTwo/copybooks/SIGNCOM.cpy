@@ -0,0 +1,14 @@
+      * SHARED SIGN-ON STATUS - SET BY HELLONAME, READ BY MENUDRIVER
+      * AND ANY OTHER PROGRAM THE MENU CALLS. DECLARED EXTERNAL SO IT
+      * IS SHARED ACROSS PROGRAMS IN THE RUN UNIT WITHOUT HELLONAME
+      * NEEDING A LINKAGE SECTION, WHICH WOULD STOP IT FROM ALSO
+      * BEING RUN AS A STANDALONE EXECUTABLE.
+       01 WS-SIGNON-STATUS PICTURE IS X EXTERNAL VALUE SPACE.
+           88 SIGNON-OK VALUE "Y".
+           88 SIGNON-FAILED VALUE "N".
+      * CURRENT OPERATOR'S FULL NAME, SET BY HELLONAME ON A SUCCESSFUL
+      * SIGN-ON, SO A CALLED PROGRAM CAN PRINT WHO IS ACTUALLY RUNNING
+      * THE JOB (E.G. ON A REPORT HEADER) INSTEAD OF A FIXED LITERAL.
+      * STAYS SPACES WHEN NO SIGN-ON HAS HAPPENED IN THIS RUN UNIT.
+       01 WS-CURRENT-OPERATOR-NAME PICTURE IS X(36) EXTERNAL
+           VALUE SPACES.
