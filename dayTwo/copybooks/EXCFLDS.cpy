@@ -0,0 +1,12 @@
+      * SHARED EXCEPTION LOG RECORD LAYOUT. BOTH ADDTWONUMS AND
+      * ADDTWONUMSBAT WRITE TO THE SAME EXCEPLOG.DAT FILE, SO BOTH
+      * MUST USE THE IDENTICAL RECORD LAYOUT OR THE FILE ENDS UP
+      * WITH MIXED-LENGTH LINES THE MOMENT THE TWO PROGRAMS RUN
+      * AGAINST IT IN THE SAME SHIFT. ADDTWONUMS HAS NO TRANSACTION
+      * KEY OF ITS OWN, SO IT MOVES ZERO TO EXC-TRAN-KEY.
+       01  EXCEPTION-RECORD.
+           05 EXC-TRAN-KEY PICTURE IS 9(6).
+           05 EXC-FIRST-NUMBER PICTURE IS 99.
+           05 EXC-SECOND-NUMBER PICTURE IS 9(4).
+           05 EXC-OVERFLOW-TYPE PICTURE IS X(8).
+           05 EXC-TIMESTAMP PICTURE IS X(21).
