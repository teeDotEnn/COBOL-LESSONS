@@ -0,0 +1,15 @@
+      * SHARED NUMERIC WORKING-STORAGE FOR TRANSACTION TOTALS.
+      * SECOND-NUMBER IS WIDE ENOUGH THAT FIRST-NUMBER + SECOND-NUMBER
+      * CAN GENUINELY EXCEED THE-RESULT'S 4 DIGITS - THE GUARD BELOW
+      * HAS TO HAVE SOMETHING REAL TO CATCH, NOT JUST LOOK LIKE IT DOES.
+      * WS-SIZE-ERROR-SWITCH IS THE COMMON OVERFLOW GUARD - EVERY
+      * PROGRAM THAT COMPUTES THE-RESULT SETS IT ON THE COMPUTE'S
+      * ON SIZE ERROR PHRASE AND MUST RESET IT TO NOT-OCCURRED
+      * BEFORE EACH COMPUTE, THEN TEST SIZE-ERROR-OCCURRED BEFORE
+      * TRUSTING THE-RESULT, SO NO PROGRAM CAN SILENTLY TRUNCATE.
+       01 FIRST-NUMBER PICTURE IS 99.
+       01 SECOND-NUMBER PICTURE IS 9(4).
+       01 THE-RESULT PICTURE IS 9999.
+       01 WS-SIZE-ERROR-SWITCH PICTURE IS X VALUE "N".
+           88 SIZE-ERROR-OCCURRED VALUE "Y".
+           88 SIZE-ERROR-NOT-OCCURRED VALUE "N".
